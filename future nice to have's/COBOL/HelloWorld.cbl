@@ -0,0 +1,1165 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HelloWorld.
+000120 AUTHOR. J-CURRAN.
+000130 INSTALLATION. REGISTRAR-SYSTEMS.
+000140 DATE-WRITTEN. 01/01/2020.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026 JC  ADDED EDIT/VALIDATION PASS AHEAD OF THE GRADE
+000200*                 TOTAL SO A BAD PUNCH CANNOT SKEW THE AVERAGE.
+000210*                 REJECTED RECORDS NOW GO TO A REJECT FILE WITH
+000220*                 A REASON CODE INSTEAD OF FALLING INTO THE
+000230*                 TOTAL SILENTLY.  ALSO CORRECTED THE END-OF-
+000240*                 FILE SWITCH, WHICH WAS REFERENCED BUT NEVER
+000250*                 DEFINED IN WORKING-STORAGE.
+000260* 08/09/2026 JC  ADDED A PRINTED GRADE REPORT WITH ONE DETAIL
+000270*                 LINE PER ACCEPTED STUDENT PLUS THE SUMMARY
+000280*                 TOTALS, SO THE RUN LEAVES BEHIND SOMETHING
+000290*                 THAT CAN BE PRINTED OR ARCHIVED INSTEAD OF
+000300*                 JUST SYSOUT.
+000310* 08/09/2026 JC  ADDED A CLASS-SECTION CODE TO THE STUDENT
+000320*                 RECORD.  EDITED RECORDS ARE NOW STAGED TO A
+000330*                 WORK FILE, SORTED BY SECTION AND RUN THROUGH
+000340*                 A CONTROL-BREAK PASS SO THE REPORT CARRIES A
+000350*                 SUBTOTAL COUNT AND AVERAGE PER SECTION AHEAD
+000360*                 OF THE SHOP-WIDE GRAND TOTAL.
+000370* 08/09/2026 JC  CONVERTED StudentFile TO AN INDEXED FILE KEYED
+000380*                 ON StudentID AND ADDED A LOOKUP/MAINTENANCE
+000390*                 STEP DRIVEN BY AN OPTIONAL PARAMETER CARD SO A
+000400*                 SINGLE STUDENT CAN BE PULLED OR HAVE A GRADE
+000410*                 CORRECTED WITHOUT A FULL SEQUENTIAL PASS.
+000420* 08/09/2026 JC  EACH RUN NOW APPENDS A DATED HISTORY RECORD
+000430*                 (RUN DATE, STUDENT COUNT, AVERAGE GRADE) TO A
+000440*                 CUMULATIVE HISTORY FILE FOR TREND REPORTING.
+000450* 08/09/2026 JC  ADDED A CHECKPOINT FILE SO A LARGE RUN THAT
+000460*                 ABENDS MID-ROSTER CAN RESTART FROM THE LAST
+000470*                 CHECKPOINTED StudentID INSTEAD OF REPROCESSING
+000480*                 THE WHOLE FILE.  NOTE: ON A RESTART, THE GRAND
+000490*                 TOTAL COUNT/AVERAGE CARRY FORWARD CORRECTLY,
+000500*                 BUT THE SECTION REPORT ONLY SHOWS THE STUDENTS
+000510*                 PROCESSED IN THE CURRENT SEGMENT SINCE THE
+000520*                 WORK FILE IS REBUILT EACH SEGMENT.
+000530* 08/09/2026 JC  ADDED A FIXED-FORMAT EXTRACT FEED (STUDENT ID,
+000540*                 NAME, AVERAGE-TO-DATE) WRITTEN AFTER THE GRAND
+000550*                 AVERAGE IS COMPUTED SO THE REGISTRAR'S SYSTEM
+000560*                 CAN PICK IT UP AS AN INPUT FEED.
+000570* 08/09/2026 JC  ADDED CREDIT HOURS TO THE STUDENT RECORD AND
+000580*                 SWITCHED THE GRAND AND SECTION AVERAGES TO A
+000590*                 CREDIT-WEIGHTED GPA (TOTAL QUALITY POINTS OVER
+000600*                 TOTAL CREDIT HOURS) INSTEAD OF A FLAT GRADE
+000610*                 AVERAGE.  THE CHECKPOINT RECORD NOW CARRIES
+000620*                 QUALITY POINTS AND CREDIT HOURS FORWARD ACROSS
+000630*                 A RESTART IN PLACE OF THE OLD RAW GRADE TOTAL.
+000640*                 ALSO CAUGHT AND FIXED A FIELD-ORDER MISMATCH
+000650*                 BETWEEN THE WORK RECORD AND THE SORT RECORD
+000660*                 THAT THE SORT VERB WOULD HAVE MOVED BYTE FOR
+000670*                 BYTE, SCRAMBLING FIELDS ACROSS THE SORT STEP.
+000680* 08/09/2026 JC  ADDED A LETTER-GRADE HISTOGRAM (A/B/C/D/F COUNTS)
+000690*                 AND HIGH/LOW GRADE TRACKING TO THE CONTROL-
+000700*                 BREAK PASS, PRINTED ON THE REPORT AND SYSOUT
+000710*                 ALONGSIDE THE EXISTING COUNT AND AVERAGE SO A
+000720*                 SECTION'S SPREAD IS VISIBLE, NOT JUST ITS GPA.
+000730* 08/09/2026 JC  ADDED A DUPLICATE-StudentID RECONCILIATION PASS.
+000740*                 THE ACCEPTED RECORDS ARE RESORTED BY StudentID
+000750*                 ALONE SO A REPEATED ID SORTS NEXT TO ITSELF; ANY
+000760*                 REPEAT IS WRITTEN TO A NEW RECONCILIATION REPORT
+000770*                 AND COUNTED ON THE RUN SUMMARY BEFORE THE GRAND
+000780*                 AVERAGE IS COMPUTED.  StudentFile ITSELF CANNOT
+000790*                 PHYSICALLY HOLD A DUPLICATE KEY SINCE ITS
+000800*                 CONVERSION TO AN INDEXED FILE, SO THIS CATCHES A
+000810*                 STUDENT RESUBMITTED MORE THAN ONCE IN THE SAME
+000820*                 INPUT RUN RATHER THAN A DUPLICATE ALREADY ON
+000830*                 FILE; DUPLICATES ARE FLAGGED FOR REVIEW, NOT
+000840*                 AUTOMATICALLY DROPPED FROM THE GRAND TOTAL.
+000850* 08/09/2026 JC  WIDENED StudentGrade AND ITS DEPENDENT FIELDS TO
+000860*                 PIC 9(03) SO A GRADE OF 100 CAN ACTUALLY BE
+000870*                 STORED AND EDITED.  CORRECTED FOUR REPORT LINE
+000880*                 LAYOUTS WHOSE FILLER WIDTHS DID NOT MATCH THE
+000890*                 80-BYTE REPORT-LINE.  THE REGISTRAR EXTRACT NOW
+000900*                 CARRIES EACH STUDENT'S OWN GRADE INSTEAD OF THE
+000910*                 SHOP-WIDE AVERAGE ON EVERY ROW.  THE DUPLICATE
+000920*                 COUNT NOW SURVIVES A RESTART THE SAME WAY THE
+000930*                 STUDENT AND REJECT COUNTS ALREADY DID.
+000940* 08/09/2026 JC  THE DUPLICATE-StudentID PASS WAS RESORTING
+000950*                 WorkFile, WHICH IS BUILT FROM THE INDEXED,
+000960*                 UNIQUELY-KEYED StudentFile AND SO CAN NEVER HOLD
+000970*                 A REPEATED ID -- IT WAS CHECKING THE WRONG SIDE
+000980*                 OF THE LOAD.  RE-POINTED THE PASS AT A NEW
+000990*                 OPTIONAL RawStudentFile, THE FLAT FEED THAT GETS
+001000*                 LOADED INTO THE INDEXED MASTER, SO A STUDENT
+001010*                 PUNCHED TWICE ON THAT FEED IS ACTUALLY CAUGHT
+001020*                 BEFORE THE LOAD ENFORCES UNIQUENESS.  ALSO
+001030*                 THREADED THE LETTER-GRADE HISTOGRAM AND
+001040*                 HIGH/LOW GRADE THROUGH THE CHECKPOINT THE SAME
+001050*                 WAY THE DUPLICATE COUNT WAS, SO A RESTARTED
+001060*                 RUN'S "Total Students:" LINE AND ITS GRADE
+001070*                 DISTRIBUTION LINE AGREE WITH EACH OTHER.
+001080* 08/09/2026 JC  THE PRIOR FIX DID NOT ACTUALLY WORK: THE
+001090*                 HISTOGRAM AND HIGH/LOW ARE ONLY TALLIED BY
+001100*                 THE CONTROL-BREAK PASS OVER THE CURRENT
+001110*                 SEGMENT'S SortedFile, SO THE CHECKPOINT HAD
+001120*                 NOTHING LIVE TO CARRY FORWARD AND WAS ALWAYS
+001130*                 WRITING ZEROS.  ADDED A LIVE EDIT-TIME TALLY
+001140*                 (WS-EditGradeA-Count, ETC.) ALONGSIDE THE
+001150*                 EXISTING WS-EditCount/QualityPoints SO THE
+001160*                 CHECKPOINT HAS SOMETHING REAL TO FOLD IN, THE
+001170*                 SAME WAY IT ALREADY DOES FOR THE STUDENT
+001180*                 COUNT.  ALSO SWITCHED RejectFile AND
+001190*                 ExtractFile TO OPEN EXTEND RATHER THAN OUTPUT
+001200*                 ON A RESTARTED SEGMENT SO A PRIOR SEGMENT'S
+001210*                 REJECTS AND EXTRACT ROWS ARE NOT WIPED OUT
+001220*                 FROM UNDER THEM -- HISTORY FILE ALREADY DID
+001230*                 THIS.  4500-DUPLICATE-CHECK NOW USES A FIRST-
+001240*                 RECORD SWITCH INSTEAD OF A ZERO SENTINEL,
+001250*                 SINCE A LEGITIMATE StudentID OF ZERO ON THE
+001260*                 FIRST SORTED RECORD WAS BEING FLAGGED AS A
+001270*                 FALSE DUPLICATE.  THE LOOKUP PARAMETER CARD
+001280*                 NOW CARRIES AN EXPLICIT GRADE-SUPPLIED FLAG
+001290*                 SO A CORRECTION TO A GRADE OF EXACTLY ZERO IS
+001300*                 NO LONGER INDISTINGUISHABLE FROM "NO
+001310*                 CORRECTION PUNCHED."  ALSO DROPPED A DEAD
+001320*                 LOW-END CHECK ON StudentGrade, WHICH IS
+001330*                 UNSIGNED AND CAN NEVER BE NEGATIVE.
+001340*----------------------------------------------------------------
+001350
+001360 ENVIRONMENT DIVISION.
+001370 INPUT-OUTPUT SECTION.
+001380 FILE-CONTROL.
+001390     SELECT StudentFile ASSIGN TO "STUDENTS"
+001400         ORGANIZATION IS INDEXED
+001410         ACCESS MODE IS DYNAMIC
+001420         RECORD KEY IS StudentID.
+001430
+001440     SELECT OPTIONAL LookupFile ASSIGN TO "LOOKUP"
+001450         ORGANIZATION IS LINE SEQUENTIAL.
+001460
+001470     SELECT RejectFile ASSIGN TO "REJECTS"
+001480         ORGANIZATION IS LINE SEQUENTIAL.
+001490
+001500     SELECT ReportFile ASSIGN TO "REPORT"
+001510         ORGANIZATION IS LINE SEQUENTIAL.
+001520
+001530     SELECT WorkFile ASSIGN TO "WORKFIL"
+001540         ORGANIZATION IS LINE SEQUENTIAL.
+001550
+001560     SELECT SortFile ASSIGN TO "SORTWK1".
+001570
+001580     SELECT SortedFile ASSIGN TO "SORTED"
+001590         ORGANIZATION IS LINE SEQUENTIAL.
+001600
+001610     SELECT HistoryFile ASSIGN TO "HISTORY"
+001620         ORGANIZATION IS LINE SEQUENTIAL.
+001630
+001640     SELECT OPTIONAL CheckpointFile ASSIGN TO "CHKPT"
+001650         ORGANIZATION IS LINE SEQUENTIAL.
+001660
+001670     SELECT ExtractFile ASSIGN TO "EXTRACT"
+001680         ORGANIZATION IS LINE SEQUENTIAL.
+001690
+001700     SELECT DupSortedFile ASSIGN TO "DUPSRT"
+001710         ORGANIZATION IS LINE SEQUENTIAL.
+001720
+001730     SELECT DuplicateFile ASSIGN TO "DUPRPT"
+001740         ORGANIZATION IS LINE SEQUENTIAL.
+001750
+001760     SELECT OPTIONAL RawStudentFile ASSIGN TO "RAWFEED"
+001770         ORGANIZATION IS LINE SEQUENTIAL.
+001780
+001790 DATA DIVISION.
+001800 FILE SECTION.
+001810 FD  StudentFile.
+001820 01  StudentRecord.
+001830     05  StudentID           PIC 9(05).
+001840     05  StudentName         PIC A(30).
+001850     05  StudentGrade        PIC 9(03).
+001860     05  ClassSection        PIC X(04).
+001870     05  CreditHours         PIC 9(01).
+001880
+001890 FD  LookupFile.
+001900 01  LOOKUP-RECORD.
+001910     05  LK-StudentID        PIC 9(05).
+001920     05  LK-NewGrade         PIC 9(03).
+001930     05  LK-GRADE-PRESENT    PIC X(01).
+001940
+001950 FD  RejectFile.
+001960 01  REJECT-RECORD.
+001970     05  RJ-StudentID        PIC 9(05).
+001980     05  RJ-StudentName      PIC A(30).
+001990     05  RJ-StudentGrade     PIC 9(03).
+002000     05  RJ-ClassSection     PIC X(04).
+002010     05  RJ-CreditHours      PIC 9(01).
+002020     05  FILLER              PIC X(01)   VALUE SPACE.
+002030     05  RJ-REASON-CODE      PIC X(04).
+002040     05  FILLER              PIC X(01)   VALUE SPACE.
+002050     05  RJ-REASON-TEXT      PIC X(40).
+002060
+002070 FD  ReportFile.
+002080 01  REPORT-LINE                PIC X(80).
+002090
+002100 FD  WorkFile.
+002110 01  WORK-RECORD.
+002120     05  WK-ClassSection     PIC X(04).
+002130     05  WK-StudentID        PIC 9(05).
+002140     05  WK-StudentName      PIC A(30).
+002150     05  WK-StudentGrade     PIC 9(03).
+002160     05  WK-CreditHours      PIC 9(01).
+002170
+002180 SD  SortFile.
+002190 01  SORT-RECORD.
+002200     05  SR-ClassSection     PIC X(04).
+002210     05  SR-StudentID        PIC 9(05).
+002220     05  SR-StudentName      PIC A(30).
+002230     05  SR-StudentGrade     PIC 9(03).
+002240     05  SR-CreditHours      PIC 9(01).
+002250
+002260 FD  SortedFile.
+002270 01  SORTED-RECORD.
+002280     05  SO-ClassSection     PIC X(04).
+002290     05  SO-StudentID        PIC 9(05).
+002300     05  SO-StudentName      PIC A(30).
+002310     05  SO-StudentGrade     PIC 9(03).
+002320     05  SO-CreditHours      PIC 9(01).
+002330
+002340 FD  HistoryFile.
+002350 01  HISTORY-RECORD.
+002360     05  HY-RunDate          PIC 9(08).
+002370     05  FILLER              PIC X(01)   VALUE SPACE.
+002380     05  HY-StudentCount     PIC 9(05).
+002390     05  FILLER              PIC X(01)   VALUE SPACE.
+002400     05  HY-AverageGrade     PIC 999V9.
+002410
+002420 FD  CheckpointFile.
+002430 01  CHECKPOINT-RECORD.
+002440     05  CK-LastStudentID    PIC 9(05).
+002450     05  CK-StudentCount     PIC 9(05).
+002460     05  CK-QualityPoints    PIC 9(09).
+002470     05  CK-CreditHours      PIC 9(07).
+002480     05  CK-RejectCount      PIC 9(05).
+002490     05  CK-DuplicateCount   PIC 9(05).
+002500     05  CK-GradeA-Count     PIC 9(05).
+002510     05  CK-GradeB-Count     PIC 9(05).
+002520     05  CK-GradeC-Count     PIC 9(05).
+002530     05  CK-GradeD-Count     PIC 9(05).
+002540     05  CK-GradeF-Count     PIC 9(05).
+002550     05  CK-HighGrade        PIC 9(03).
+002560     05  CK-LowGrade         PIC 9(03).
+002570
+002580 FD  ExtractFile.
+002590 01  EXTRACT-RECORD.
+002600     05  EX-StudentID        PIC 9(05).
+002610     05  EX-StudentName      PIC A(30).
+002620     05  EX-AverageToDate    PIC 999V9.
+002630
+002640 FD  DupSortedFile.
+002650 01  DUP-SORTED-RECORD.
+002660     05  DS-ClassSection     PIC X(04).
+002670     05  DS-StudentID        PIC 9(05).
+002680     05  DS-StudentName      PIC A(30).
+002690     05  DS-StudentGrade     PIC 9(03).
+002700     05  DS-CreditHours      PIC 9(01).
+002710
+002720 FD  DuplicateFile.
+002730 01  DUPLICATE-RECORD.
+002740     05  DP-StudentID        PIC 9(05).
+002750     05  FILLER              PIC X(01)   VALUE SPACE.
+002760     05  DP-StudentName      PIC A(30).
+002770     05  FILLER              PIC X(01)   VALUE SPACE.
+002780     05  DP-ClassSection     PIC X(04).
+002790     05  FILLER              PIC X(01)   VALUE SPACE.
+002800     05  DP-REASON-TEXT      PIC X(40).
+002810
+002820 FD  RawStudentFile.
+002830 01  RAW-STUDENT-RECORD.
+002840     05  RW-ClassSection     PIC X(04).
+002850     05  RW-StudentID        PIC 9(05).
+002860     05  RW-StudentName      PIC A(30).
+002870     05  RW-StudentGrade     PIC 9(03).
+002880     05  RW-CreditHours      PIC 9(01).
+002890
+002900 WORKING-STORAGE SECTION.
+002910*----------------------------------------------------------------
+002920* WORKING COPY OF THE INCOMING STUDENT RECORD
+002930*----------------------------------------------------------------
+002940 01  WS-STUDENT-RECORD.
+002950     05  WS-StudentID        PIC 9(05).
+002960     05  WS-StudentName      PIC A(30).
+002970     05  WS-StudentGrade     PIC 9(03).
+002980     05  WS-ClassSection     PIC X(04).
+002990     05  WS-CreditHours      PIC 9(01).
+003000
+003010*----------------------------------------------------------------
+003020* SWITCHES
+003030*----------------------------------------------------------------
+003040 77  WS-EOF-SW               PIC X(01)   VALUE "N".
+003050     88  WS-EOF                          VALUE "Y".
+003060
+003070 77  WS-SORTED-EOF-SW        PIC X(01)   VALUE "N".
+003080     88  WS-SORTED-EOF                   VALUE "Y".
+003090
+003100 77  WS-DUP-SORTED-EOF-SW    PIC X(01)   VALUE "N".
+003110     88  WS-DUP-SORTED-EOF               VALUE "Y".
+003120
+003130 77  WS-VALID-SW             PIC X(01)   VALUE "Y".
+003140     88  WS-RECORD-VALID                 VALUE "Y".
+003150     88  WS-RECORD-INVALID                VALUE "N".
+003160
+003170 77  WS-FIRST-SECTION-SW     PIC X(01)   VALUE "Y".
+003180     88  WS-FIRST-SECTION                VALUE "Y".
+003190     88  WS-NOT-FIRST-SECTION                VALUE "N".
+003200
+003210 77  WS-FIRST-DUP-SW         PIC X(01)   VALUE "Y".
+003220     88  WS-FIRST-DUP                    VALUE "Y".
+003230     88  WS-NOT-FIRST-DUP                VALUE "N".
+003240
+003250 77  WS-LOOKUP-EOF-SW        PIC X(01)   VALUE "N".
+003260     88  WS-LOOKUP-EOF                   VALUE "Y".
+003270
+003280 77  WS-RESTART-SW           PIC X(01)   VALUE "N".
+003290     88  WS-RESTARTING                   VALUE "Y".
+003300     88  WS-NOT-RESTARTING                VALUE "N".
+003310
+003320*----------------------------------------------------------------
+003330* ACCUMULATORS
+003340*----------------------------------------------------------------
+003350 77  WS-StudentCount         PIC 9(05)   VALUE 0.
+003360 77  WS-TotalQualityPoints   PIC 9(09)   VALUE 0.
+003370 77  WS-TotalCreditHours     PIC 9(07)   VALUE 0.
+003380 77  WS-AverageGrade         PIC 999V9.
+003390 77  WS-RejectCount          PIC 9(05)   VALUE 0.
+003400
+003410 77  WS-SectionCount         PIC 9(05)   VALUE 0.
+003420 77  WS-SectionQualityPoints PIC 9(09)   VALUE 0.
+003430 77  WS-SectionCreditHours   PIC 9(07)   VALUE 0.
+003440 77  WS-SectionAverage       PIC 999V9.
+003450 77  WS-PriorSection         PIC X(04).
+003460 77  WS-RunDate              PIC 9(08).
+003470
+003480*----------------------------------------------------------------
+003490* LETTER-GRADE HISTOGRAM AND HIGH/LOW GRADE SEEN
+003500*----------------------------------------------------------------
+003510 77  WS-GradeA-Count         PIC 9(05)   VALUE 0.
+003520 77  WS-GradeB-Count         PIC 9(05)   VALUE 0.
+003530 77  WS-GradeC-Count         PIC 9(05)   VALUE 0.
+003540 77  WS-GradeD-Count         PIC 9(05)   VALUE 0.
+003550 77  WS-GradeF-Count         PIC 9(05)   VALUE 0.
+003560 77  WS-HighGrade            PIC 9(03)   VALUE 0.
+003570 77  WS-LowGrade             PIC 9(03)   VALUE 999.
+003580
+003590*----------------------------------------------------------------
+003600* DUPLICATE-STUDENT-ID RECONCILIATION WORK AREA
+003610*----------------------------------------------------------------
+003620 77  WS-PriorDupStudentID    PIC 9(05)   VALUE 0.
+003630 77  WS-DuplicateCount       PIC 9(05)   VALUE 0.
+003640
+003650*----------------------------------------------------------------
+003660* CHECKPOINT/RESTART WORK AREA
+003670*----------------------------------------------------------------
+003680 77  WS-CHECKPOINT-INTERVAL  PIC 9(05)   VALUE 500.
+003690 77  WS-RECS-SINCE-CHECKPT   PIC 9(05)   VALUE 0.
+003700
+003710 01  WS-CHECKPOINT-RECORD.
+003720     05  WS-CK-LastStudentID PIC 9(05).
+003730     05  WS-CK-StudentCount  PIC 9(05).
+003740     05  WS-CK-QualityPoints PIC 9(09).
+003750     05  WS-CK-CreditHours   PIC 9(07).
+003760     05  WS-CK-RejectCount   PIC 9(05).
+003770     05  WS-CK-DuplicateCount PIC 9(05).
+003780     05  WS-CK-GradeA-Count  PIC 9(05).
+003790     05  WS-CK-GradeB-Count  PIC 9(05).
+003800     05  WS-CK-GradeC-Count  PIC 9(05).
+003810     05  WS-CK-GradeD-Count  PIC 9(05).
+003820     05  WS-CK-GradeF-Count  PIC 9(05).
+003830     05  WS-CK-HighGrade     PIC 9(03).
+003840     05  WS-CK-LowGrade      PIC 9(03).
+003850
+003860* CARRIED-FORWARD TOTALS RESTORED FROM A CHECKPOINT ON RESTART,
+003870* AND THIS SEGMENT'S OWN RUNNING COUNT/TOTAL WHILE IT IS BUILT.
+003880 77  WS-CKPT-StudentCount    PIC 9(05)   VALUE 0.
+003890 77  WS-CKPT-QualityPoints   PIC 9(09)   VALUE 0.
+003900 77  WS-CKPT-CreditHours     PIC 9(07)   VALUE 0.
+003910 77  WS-CKPT-RejectCount     PIC 9(05)   VALUE 0.
+003920 77  WS-CKPT-DuplicateCount  PIC 9(05)   VALUE 0.
+003930 77  WS-CKPT-GradeA-Count    PIC 9(05)   VALUE 0.
+003940 77  WS-CKPT-GradeB-Count    PIC 9(05)   VALUE 0.
+003950 77  WS-CKPT-GradeC-Count    PIC 9(05)   VALUE 0.
+003960 77  WS-CKPT-GradeD-Count    PIC 9(05)   VALUE 0.
+003970 77  WS-CKPT-GradeF-Count    PIC 9(05)   VALUE 0.
+003980 77  WS-CKPT-HighGrade       PIC 9(03)   VALUE 0.
+003990 77  WS-CKPT-LowGrade        PIC 9(03)   VALUE 999.
+004000 77  WS-EditCount            PIC 9(05)   VALUE 0.
+004010 77  WS-EditQualityPoints    PIC 9(09)   VALUE 0.
+004020 77  WS-EditCreditHours      PIC 9(07)   VALUE 0.
+004030
+004040* LIVE, RUN-LONG GRADE HISTOGRAM AND HIGH/LOW, TALLIED AS EACH
+004050* RECORD IS EDITED SO 2500-WRITE-CHECKPOINT HAS THIS SEGMENT'S
+004060* PROGRESS TO FOLD IN, THE SAME WAY WS-EditCount ALREADY DOES
+004070* FOR THE STUDENT COUNT.
+004080 77  WS-EditGradeA-Count     PIC 9(05)   VALUE 0.
+004090 77  WS-EditGradeB-Count     PIC 9(05)   VALUE 0.
+004100 77  WS-EditGradeC-Count     PIC 9(05)   VALUE 0.
+004110 77  WS-EditGradeD-Count     PIC 9(05)   VALUE 0.
+004120 77  WS-EditGradeF-Count     PIC 9(05)   VALUE 0.
+004130 77  WS-EditHighGrade        PIC 9(03)   VALUE 0.
+004140 77  WS-EditLowGrade         PIC 9(03)   VALUE 999.
+004150
+004160*----------------------------------------------------------------
+004170* WORKING COPY OF THE SORTED RECORD BEING PROCESSED
+004180*----------------------------------------------------------------
+004190 01  WS-SORTED-RECORD.
+004200     05  WS-SO-ClassSection  PIC X(04).
+004210     05  WS-SO-StudentID     PIC 9(05).
+004220     05  WS-SO-StudentName   PIC A(30).
+004230     05  WS-SO-StudentGrade  PIC 9(03).
+004240     05  WS-SO-CreditHours   PIC 9(01).
+004250
+004260*----------------------------------------------------------------
+004270* WORKING COPY OF THE ID-SORTED RECORD USED FOR DUPLICATE
+004280*     RECONCILIATION
+004290*----------------------------------------------------------------
+004300 01  WS-DUP-SORTED-RECORD.
+004310     05  WS-DS-ClassSection  PIC X(04).
+004320     05  WS-DS-StudentID     PIC 9(05).
+004330     05  WS-DS-StudentName   PIC A(30).
+004340     05  WS-DS-StudentGrade  PIC 9(03).
+004350     05  WS-DS-CreditHours   PIC 9(01).
+004360
+004370*----------------------------------------------------------------
+004380* REJECT REASON WORK AREA
+004390*----------------------------------------------------------------
+004400 01  WS-REJECT-REASON.
+004410     05  WS-REASON-CODE      PIC X(04).
+004420     05  WS-REASON-TEXT      PIC X(40).
+004430
+004440*----------------------------------------------------------------
+004450* WORKING COPY OF THE LOOKUP/MAINTENANCE PARAMETER CARD
+004460*----------------------------------------------------------------
+004470 01  WS-LOOKUP-RECORD.
+004480     05  WS-LK-StudentID     PIC 9(05).
+004490     05  WS-LK-NewGrade      PIC 9(03).
+004500     05  WS-LK-GRADE-PRESENT-SW PIC X(01).
+004510         88  WS-LK-GRADE-SUPPLIED         VALUE "Y".
+004520
+004530*----------------------------------------------------------------
+004540* PRINTED GRADE REPORT LINES
+004550*----------------------------------------------------------------
+004560 01  WS-REPORT-DETAIL-LINE.
+004570     05  RD-ClassSection     PIC X(04).
+004580     05  FILLER              PIC X(02)   VALUE SPACES.
+004590     05  RD-StudentID        PIC ZZZZ9.
+004600     05  FILLER              PIC X(03)   VALUE SPACES.
+004610     05  RD-StudentName      PIC A(30).
+004620     05  FILLER              PIC X(03)   VALUE SPACES.
+004630     05  RD-StudentGrade     PIC ZZ9.
+004640     05  FILLER              PIC X(30)   VALUE SPACES.
+004650
+004660 01  WS-REPORT-SECTION-HEADER-LINE.
+004670     05  RH-LABEL            PIC X(10)   VALUE "Section:".
+004680     05  RH-ClassSection     PIC X(04).
+004690     05  FILLER              PIC X(66)   VALUE SPACES.
+004700
+004710 01  WS-REPORT-SECTION-TOTAL-LINE.
+004720     05  RT-LABEL1           PIC X(18)   VALUE "  Sect Students:".
+004730     05  RT-COUNT            PIC ZZZZ9.
+004740     05  FILLER              PIC X(03)   VALUE SPACES.
+004750     05  RT-LABEL2           PIC X(16)   VALUE "Sect GPA:".
+004760     05  RT-AVERAGE          PIC ZZZ9.9.
+004770     05  FILLER              PIC X(32)   VALUE SPACES.
+004780
+004790 01  WS-REPORT-COUNT-LINE.
+004800     05  RC-LABEL            PIC X(20)   VALUE "Total Students:".
+004810     05  RC-VALUE            PIC ZZZZ9.
+004820     05  FILLER              PIC X(55)   VALUE SPACES.
+004830
+004840 01  WS-REPORT-AVERAGE-LINE.
+004850     05  RA-LABEL            PIC X(20)   VALUE "Average GPA:".
+004860     05  RA-VALUE            PIC ZZZ9.9.
+004870     05  FILLER              PIC X(54)   VALUE SPACES.
+004880
+004890 01  WS-REPORT-DISTRIBUTION-LINE.
+004900     05  RG-LABEL-A          PIC X(02)   VALUE "A:".
+004910     05  RG-COUNT-A          PIC ZZZZ9.
+004920     05  FILLER              PIC X(02)   VALUE SPACES.
+004930     05  RG-LABEL-B          PIC X(02)   VALUE "B:".
+004940     05  RG-COUNT-B          PIC ZZZZ9.
+004950     05  FILLER              PIC X(02)   VALUE SPACES.
+004960     05  RG-LABEL-C          PIC X(02)   VALUE "C:".
+004970     05  RG-COUNT-C          PIC ZZZZ9.
+004980     05  FILLER              PIC X(02)   VALUE SPACES.
+004990     05  RG-LABEL-D          PIC X(02)   VALUE "D:".
+005000     05  RG-COUNT-D          PIC ZZZZ9.
+005010     05  FILLER              PIC X(02)   VALUE SPACES.
+005020     05  RG-LABEL-F          PIC X(02)   VALUE "F:".
+005030     05  RG-COUNT-F          PIC ZZZZ9.
+005040     05  FILLER              PIC X(37)   VALUE SPACES.
+005050
+005060 01  WS-REPORT-MINMAX-LINE.
+005070     05  RM-LABEL-HIGH       PIC X(20)   VALUE "High Grade:".
+005080     05  RM-HIGH-VALUE       PIC ZZ9.
+005090     05  FILLER              PIC X(05)   VALUE SPACES.
+005100     05  RM-LABEL-LOW        PIC X(20)   VALUE "Low Grade:".
+005110     05  RM-LOW-VALUE        PIC ZZ9.
+005120     05  FILLER              PIC X(29)   VALUE SPACES.
+005130
+005140 PROCEDURE DIVISION.
+005150*----------------------------------------------------------------
+005160* 0000-MAIN-PROCESS -- CONTROLS THE OVERALL RUN
+005170*----------------------------------------------------------------
+005180 0000-MAIN-PROCESS.
+005190     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+005200     PERFORM 2000-EDIT-AND-PROCESS THRU 2000-EXIT
+005210         UNTIL WS-EOF
+005220     PERFORM 4000-SORT-STAGED-RECORDS THRU 4000-EXIT
+005230     PERFORM 4500-DUPLICATE-CHECK THRU 4500-EXIT
+005240     PERFORM 5000-CONTROL-BREAK-PROCESS THRU 5000-EXIT
+005250     PERFORM 6000-STUDENT-LOOKUP THRU 6000-EXIT
+005260     PERFORM 7000-COMPUTE-GRAND-AVERAGE THRU 7000-EXIT
+005270     PERFORM 7500-WRITE-EXTRACT-FEED THRU 7500-EXIT
+005280     PERFORM 8000-WRITE-RUN-HISTORY THRU 8000-EXIT
+005290     PERFORM 9000-FINALIZE-RUN THRU 9000-EXIT
+005300     STOP RUN.
+005310
+005320*----------------------------------------------------------------
+005330* 1000-INITIALIZE-RUN -- OPEN FILES FOR THE RUN.  ON A RESTART,
+005340*     RejectFile IS OPENED EXTEND RATHER THAN OUTPUT SO A PRIOR
+005350*     SEGMENT'S REJECTED RECORDS ARE NOT WIPED OUT FROM UNDER
+005360*     WS-RejectCount, WHICH DOES CARRY THEM FORWARD.
+005370*----------------------------------------------------------------
+005380 1000-INITIALIZE-RUN.
+005390     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT
+005400     IF WS-RESTARTING
+005410         OPEN EXTEND RejectFile
+005420     ELSE
+005430         OPEN OUTPUT RejectFile
+005440     END-IF
+005450     OPEN OUTPUT ReportFile
+005460     OPEN OUTPUT WorkFile
+005470     IF NOT WS-EOF
+005480         PERFORM 2100-READ-STUDENT-RECORD THRU 2100-EXIT
+005490     END-IF.
+005500 1000-EXIT.
+005510     EXIT.
+005520
+005530*----------------------------------------------------------------
+005540* 1100-CHECK-FOR-RESTART -- LOOK FOR A CHECKPOINT LEFT BY AN
+005550*     EARLIER, ABENDED RUN.  WHEN ONE IS FOUND, THE CARRIED-
+005560*     FORWARD COUNT AND TOTAL ARE RESTORED AND StudentFile IS
+005570*     REPOSITIONED PAST THE LAST STUDENT ID THAT WAS CHECKPOINTED
+005580*     SO THIS SEGMENT ONLY PROCESSES WHAT IS LEFT.  WITH NO
+005590*     CHECKPOINT ON FILE, PROCESSING SIMPLY STARTS FROM THE TOP.
+005600*----------------------------------------------------------------
+005610 1100-CHECK-FOR-RESTART.
+005620     OPEN INPUT StudentFile
+005630     OPEN INPUT CheckpointFile
+005640     READ CheckpointFile INTO WS-CHECKPOINT-RECORD
+005650         AT END
+005660             SET WS-NOT-RESTARTING TO TRUE
+005670         NOT AT END
+005680             SET WS-RESTARTING TO TRUE
+005690     END-READ
+005700     CLOSE CheckpointFile
+005710     IF WS-RESTARTING
+005720         MOVE WS-CK-StudentCount TO WS-CKPT-StudentCount
+005730         MOVE WS-CK-QualityPoints TO WS-CKPT-QualityPoints
+005740         MOVE WS-CK-CreditHours  TO WS-CKPT-CreditHours
+005750         MOVE WS-CK-RejectCount  TO WS-CKPT-RejectCount
+005760         MOVE WS-CK-DuplicateCount TO WS-CKPT-DuplicateCount
+005770         MOVE WS-CK-GradeA-Count TO WS-CKPT-GradeA-Count
+005780         MOVE WS-CK-GradeB-Count TO WS-CKPT-GradeB-Count
+005790         MOVE WS-CK-GradeC-Count TO WS-CKPT-GradeC-Count
+005800         MOVE WS-CK-GradeD-Count TO WS-CKPT-GradeD-Count
+005810         MOVE WS-CK-GradeF-Count TO WS-CKPT-GradeF-Count
+005820         MOVE WS-CK-HighGrade TO WS-CKPT-HighGrade
+005830         MOVE WS-CK-LowGrade TO WS-CKPT-LowGrade
+005840         MOVE WS-CK-LastStudentID TO StudentID
+005850         START StudentFile KEY IS GREATER THAN StudentID
+005860             INVALID KEY
+005870                 SET WS-EOF TO TRUE
+005880         END-START
+005890     END-IF.
+005900 1100-EXIT.
+005910     EXIT.
+005920
+005930*----------------------------------------------------------------
+005940* 2000-EDIT-AND-PROCESS -- VALIDATE THE RECORD JUST READ AND
+005950*     EITHER STAGE IT TO THE WORK FILE OR REJECT IT, THEN READ
+005960*     THE NEXT ONE.
+005970*----------------------------------------------------------------
+005980 2000-EDIT-AND-PROCESS.
+005990     PERFORM 2200-VALIDATE-STUDENT-RECORD THRU 2200-EXIT
+006000     IF WS-RECORD-VALID
+006010         PERFORM 2400-WRITE-WORK-RECORD THRU 2400-EXIT
+006020         ADD 1 TO WS-EditCount
+006030         COMPUTE WS-EditQualityPoints = WS-EditQualityPoints
+006040             + (WS-StudentGrade * WS-CreditHours)
+006050         ADD WS-CreditHours TO WS-EditCreditHours
+006060         PERFORM 2250-TALLY-EDIT-GRADE THRU 2250-EXIT
+006070     ELSE
+006080         PERFORM 2300-WRITE-REJECT-RECORD THRU 2300-EXIT
+006090     END-IF
+006100     ADD 1 TO WS-RECS-SINCE-CHECKPT
+006110     IF WS-RECS-SINCE-CHECKPT >= WS-CHECKPOINT-INTERVAL
+006120         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+006130     END-IF
+006140     PERFORM 2100-READ-STUDENT-RECORD THRU 2100-EXIT.
+006150 2000-EXIT.
+006160     EXIT.
+006170
+006180*----------------------------------------------------------------
+006190* 2250-TALLY-EDIT-GRADE -- BUCKET THIS ACCEPTED RECORD'S GRADE
+006200*     INTO THE LIVE, RUN-LONG A/B/C/D/F HISTOGRAM AND ROLL THE
+006210*     LIVE HIGH/LOW GRADE, MIRRORING 5250-TALLY-GRADE-DISTRIBUTION
+006220*     BUT AT EDIT TIME SO THE TOTALS ARE AVAILABLE TO BE
+006230*     CHECKPOINTED BEFORE THE CONTROL-BREAK PASS EVER RUNS.
+006240*----------------------------------------------------------------
+006250 2250-TALLY-EDIT-GRADE.
+006260     IF WS-StudentGrade >= 90
+006270         ADD 1 TO WS-EditGradeA-Count
+006280     ELSE
+006290         IF WS-StudentGrade >= 80
+006300             ADD 1 TO WS-EditGradeB-Count
+006310         ELSE
+006320             IF WS-StudentGrade >= 70
+006330                 ADD 1 TO WS-EditGradeC-Count
+006340             ELSE
+006350                 IF WS-StudentGrade >= 60
+006360                     ADD 1 TO WS-EditGradeD-Count
+006370                 ELSE
+006380                     ADD 1 TO WS-EditGradeF-Count
+006390                 END-IF
+006400             END-IF
+006410         END-IF
+006420     END-IF
+006430     IF WS-StudentGrade > WS-EditHighGrade
+006440         MOVE WS-StudentGrade TO WS-EditHighGrade
+006450     END-IF
+006460     IF WS-StudentGrade < WS-EditLowGrade
+006470         MOVE WS-StudentGrade TO WS-EditLowGrade
+006480     END-IF.
+006490 2250-EXIT.
+006500     EXIT.
+006510
+006520*----------------------------------------------------------------
+006530* 2500-WRITE-CHECKPOINT -- PERSIST THE LAST STUDENT ID READ AND
+006540*     THE COUNT/TOTAL/REJECT-COUNT CARRIED FORWARD PLUS THIS
+006550*     SEGMENT'S PROGRESS SO FAR, SO A RESTART CAN PICK UP HERE.
+006560*     THE GRADE HISTOGRAM AND HIGH/LOW FOLD IN WS-EditGradeA-
+006570*     Count, ETC. THE SAME WAY THE STUDENT COUNT FOLDS IN
+006580*     WS-EditCount -- BOTH ARE TALLIED LIVE AS RECORDS ARE
+006590*     EDITED, NOT WAITING FOR THE CONTROL-BREAK PASS.  THE
+006600*     DUPLICATE COUNT IS DIFFERENT: IT IS NOT KNOWN FOR THE
+006610*     CURRENT SEGMENT UNTIL THE RECONCILIATION PASS RUNS AT END
+006620*     OF RUN, SO ONLY THE PRIOR, ALREADY-CLOSED SEGMENTS' TOTAL
+006630*     IS CARRIED FOR IT.
+006640*----------------------------------------------------------------
+006650 2500-WRITE-CHECKPOINT.
+006660     MOVE WS-StudentID TO CK-LastStudentID
+006670     ADD WS-CKPT-StudentCount WS-EditCount GIVING CK-StudentCount
+006680     ADD WS-CKPT-QualityPoints WS-EditQualityPoints
+006690         GIVING CK-QualityPoints
+006700     ADD WS-CKPT-CreditHours WS-EditCreditHours
+006710         GIVING CK-CreditHours
+006720     ADD WS-CKPT-RejectCount WS-RejectCount GIVING CK-RejectCount
+006730     MOVE WS-CKPT-DuplicateCount TO CK-DuplicateCount
+006740     ADD WS-CKPT-GradeA-Count WS-EditGradeA-Count
+006750         GIVING CK-GradeA-Count
+006760     ADD WS-CKPT-GradeB-Count WS-EditGradeB-Count
+006770         GIVING CK-GradeB-Count
+006780     ADD WS-CKPT-GradeC-Count WS-EditGradeC-Count
+006790         GIVING CK-GradeC-Count
+006800     ADD WS-CKPT-GradeD-Count WS-EditGradeD-Count
+006810         GIVING CK-GradeD-Count
+006820     ADD WS-CKPT-GradeF-Count WS-EditGradeF-Count
+006830         GIVING CK-GradeF-Count
+006840     IF WS-EditHighGrade > WS-CKPT-HighGrade
+006850         MOVE WS-EditHighGrade TO CK-HighGrade
+006860     ELSE
+006870         MOVE WS-CKPT-HighGrade TO CK-HighGrade
+006880     END-IF
+006890     IF WS-EditLowGrade < WS-CKPT-LowGrade
+006900         MOVE WS-EditLowGrade TO CK-LowGrade
+006910     ELSE
+006920         MOVE WS-CKPT-LowGrade TO CK-LowGrade
+006930     END-IF
+006940     OPEN OUTPUT CheckpointFile
+006950     WRITE CHECKPOINT-RECORD
+006960     CLOSE CheckpointFile
+006970     MOVE 0 TO WS-RECS-SINCE-CHECKPT.
+006980 2500-EXIT.
+006990     EXIT.
+007000
+007010*----------------------------------------------------------------
+007020* 2100-READ-STUDENT-RECORD -- READ ONE RECORD, SET THE EOF
+007030*     SWITCH AND FALL THROUGH TO THE EXIT WHEN THE FILE IS DONE.
+007040*----------------------------------------------------------------
+007050 2100-READ-STUDENT-RECORD.
+007060     READ StudentFile NEXT INTO WS-STUDENT-RECORD
+007070         AT END
+007080             SET WS-EOF TO TRUE
+007090             GO TO 2100-EXIT
+007100     END-READ.
+007110 2100-EXIT.
+007120     EXIT.
+007130
+007140*----------------------------------------------------------------
+007150* 2200-VALIDATE-STUDENT-RECORD -- EDIT THE STUDENT ID, NAME AND
+007160*     GRADE BEFORE THE RECORD IS TRUSTED WITH THE RUNNING TOTAL.
+007170*----------------------------------------------------------------
+007180 2200-VALIDATE-STUDENT-RECORD.
+007190     SET WS-RECORD-VALID TO TRUE
+007200     MOVE SPACES TO WS-REJECT-REASON
+007210     IF WS-StudentID = 0
+007220         SET WS-RECORD-INVALID TO TRUE
+007230         MOVE "ID  " TO WS-REASON-CODE
+007240         MOVE "STUDENT ID IS ZERO" TO WS-REASON-TEXT
+007250     END-IF
+007260     IF WS-RECORD-VALID AND WS-StudentName = SPACES
+007270         SET WS-RECORD-INVALID TO TRUE
+007280         MOVE "NAME" TO WS-REASON-CODE
+007290         MOVE "STUDENT NAME IS BLANK" TO WS-REASON-TEXT
+007300     END-IF
+007310     IF WS-RECORD-VALID AND WS-StudentGrade > 100
+007320         SET WS-RECORD-INVALID TO TRUE
+007330         MOVE "GRAD" TO WS-REASON-CODE
+007340         MOVE "GRADE NOT IN RANGE 00-100" TO WS-REASON-TEXT
+007350     END-IF
+007360     IF WS-RECORD-VALID AND WS-CreditHours = 0
+007370         SET WS-RECORD-INVALID TO TRUE
+007380         MOVE "CRHR" TO WS-REASON-CODE
+007390         MOVE "CREDIT HOURS IS ZERO" TO WS-REASON-TEXT
+007400     END-IF.
+007410 2200-EXIT.
+007420     EXIT.
+007430
+007440*----------------------------------------------------------------
+007450* 2300-WRITE-REJECT-RECORD -- LOG A FAILED EDIT TO THE REJECT
+007460*     FILE WITH ITS REASON CODE INSTEAD OF LETTING IT INTO THE
+007470*     TOTAL.
+007480*----------------------------------------------------------------
+007490 2300-WRITE-REJECT-RECORD.
+007500     MOVE WS-StudentID TO RJ-StudentID
+007510     MOVE WS-StudentName TO RJ-StudentName
+007520     MOVE WS-StudentGrade TO RJ-StudentGrade
+007530     MOVE WS-ClassSection TO RJ-ClassSection
+007540     MOVE WS-CreditHours TO RJ-CreditHours
+007550     MOVE WS-REASON-CODE TO RJ-REASON-CODE
+007560     MOVE WS-REASON-TEXT TO RJ-REASON-TEXT
+007570     WRITE REJECT-RECORD
+007580     ADD 1 TO WS-RejectCount.
+007590 2300-EXIT.
+007600     EXIT.
+007610
+007620*----------------------------------------------------------------
+007630* 2400-WRITE-WORK-RECORD -- STAGE AN ACCEPTED STUDENT RECORD TO
+007640*     THE WORK FILE SO IT CAN BE SORTED BY CLASS SECTION.
+007650*----------------------------------------------------------------
+007660 2400-WRITE-WORK-RECORD.
+007670     MOVE WS-StudentID TO WK-StudentID
+007680     MOVE WS-StudentName TO WK-StudentName
+007690     MOVE WS-StudentGrade TO WK-StudentGrade
+007700     MOVE WS-ClassSection TO WK-ClassSection
+007710     MOVE WS-CreditHours TO WK-CreditHours
+007720     WRITE WORK-RECORD.
+007730 2400-EXIT.
+007740     EXIT.
+007750
+007760*----------------------------------------------------------------
+007770* 4000-SORT-STAGED-RECORDS -- SORT THE ACCEPTED RECORDS BY
+007780*     CLASS SECTION AND STUDENT ID SO THE CONTROL-BREAK PASS
+007790*     CAN GROUP THEM BY SECTION.
+007800*----------------------------------------------------------------
+007810 4000-SORT-STAGED-RECORDS.
+007820     CLOSE WorkFile
+007830     SORT SortFile
+007840         ON ASCENDING KEY SR-ClassSection SR-StudentID
+007850         USING WorkFile
+007860         GIVING SortedFile.
+007870 4000-EXIT.
+007880     EXIT.
+007890
+007900*----------------------------------------------------------------
+007910* 4500-DUPLICATE-CHECK -- SORT THE RAW FEED THAT GETS LOADED INTO
+007920*     THE INDEXED StudentFile BY StudentID ALONE, SO A StudentID
+007930*     PUNCHED MORE THAN ONCE ON THAT FEED SORTS ADJACENT TO
+007940*     ITSELF, AND WRITE EACH REPEAT TO THE RECONCILIATION REPORT
+007950*     BEFORE THE GRAND AVERAGE IS COMPUTED.  THIS HAS TO READ THE
+007960*     RAW FEED RATHER THAN WorkFile/StudentFile -- ONCE A STUDENT
+007970*     IS LOADED INTO THE INDEXED, UNIQUELY-KEYED MASTER, A REPEAT
+007980*     ID CAN NO LONGER EXIST TO BE FOUND.
+007990*----------------------------------------------------------------
+008000 4500-DUPLICATE-CHECK.
+008010     MOVE 0 TO WS-PriorDupStudentID
+008020     SET WS-FIRST-DUP TO TRUE
+008030     MOVE "N" TO WS-DUP-SORTED-EOF-SW
+008040     SORT SortFile
+008050         ON ASCENDING KEY SR-StudentID
+008060         USING RawStudentFile
+008070         GIVING DupSortedFile
+008080     OPEN OUTPUT DuplicateFile
+008090     OPEN INPUT DupSortedFile
+008100     PERFORM 4510-READ-DUP-SORTED-RECORD THRU 4510-EXIT
+008110     PERFORM 4520-CHECK-DUP-RECORD THRU 4520-EXIT
+008120         UNTIL WS-DUP-SORTED-EOF
+008130     CLOSE DupSortedFile
+008140     CLOSE DuplicateFile.
+008150 4500-EXIT.
+008160     EXIT.
+008170
+008180*----------------------------------------------------------------
+008190* 4510-READ-DUP-SORTED-RECORD -- READ ONE ID-SORTED RECORD.
+008200*----------------------------------------------------------------
+008210 4510-READ-DUP-SORTED-RECORD.
+008220     READ DupSortedFile INTO WS-DUP-SORTED-RECORD
+008230         AT END
+008240             SET WS-DUP-SORTED-EOF TO TRUE
+008250             GO TO 4510-EXIT
+008260     END-READ.
+008270 4510-EXIT.
+008280     EXIT.
+008290
+008300*----------------------------------------------------------------
+008310* 4520-CHECK-DUP-RECORD -- COMPARE THIS RECORD'S StudentID TO
+008320*     THE LAST ONE SEEN; A MATCH MEANS THE ID WAS SUBMITTED
+008330*     MORE THAN ONCE THIS RUN.  WS-FIRST-DUP GUARDS THE FIRST
+008340*     RECORD SO A LEGITIMATE StudentID OF ZERO SORTING FIRST IS
+008350*     NOT FALSELY COMPARED AGAINST THE ZERO SENTINEL -- THE
+008360*     SAME KIND OF FIRST-RECORD SWITCH 5200-PROCESS-SORTED-
+008370*     RECORD USES FOR SECTIONS.
+008380*----------------------------------------------------------------
+008390 4520-CHECK-DUP-RECORD.
+008400     IF WS-FIRST-DUP
+008410         SET WS-NOT-FIRST-DUP TO TRUE
+008420     ELSE
+008430         IF WS-DS-StudentID = WS-PriorDupStudentID
+008440             PERFORM 4530-WRITE-DUPLICATE-RECORD THRU 4530-EXIT
+008450         END-IF
+008460     END-IF
+008470     MOVE WS-DS-StudentID TO WS-PriorDupStudentID
+008480     PERFORM 4510-READ-DUP-SORTED-RECORD THRU 4510-EXIT.
+008490 4520-EXIT.
+008500     EXIT.
+008510
+008520*----------------------------------------------------------------
+008530* 4530-WRITE-DUPLICATE-RECORD -- LOG A REPEATED StudentID TO THE
+008540*     RECONCILIATION REPORT.
+008550*----------------------------------------------------------------
+008560 4530-WRITE-DUPLICATE-RECORD.
+008570     MOVE WS-DS-StudentID TO DP-StudentID
+008580     MOVE WS-DS-StudentName TO DP-StudentName
+008590     MOVE WS-DS-ClassSection TO DP-ClassSection
+008600     MOVE "DUPLICATE STUDENT ID ALREADY SEEN THIS RUN"
+008610         TO DP-REASON-TEXT
+008620     WRITE DUPLICATE-RECORD
+008630     ADD 1 TO WS-DuplicateCount.
+008640 4530-EXIT.
+008650     EXIT.
+008660
+008670*----------------------------------------------------------------
+008680* 5000-CONTROL-BREAK-PROCESS -- READ THE SORTED RECORDS AND
+008690*     BREAK ON CLASS SECTION, PRINTING A DETAIL LINE PER
+008700*     STUDENT, A SUBTOTAL PER SECTION AND ROLLING THE SHOP-WIDE
+008710*     GRAND TOTAL AS WE GO.
+008720*----------------------------------------------------------------
+008730 5000-CONTROL-BREAK-PROCESS.
+008740     OPEN INPUT SortedFile
+008750     PERFORM 5100-READ-SORTED-RECORD THRU 5100-EXIT
+008760     PERFORM 5200-PROCESS-SORTED-RECORD THRU 5200-EXIT
+008770         UNTIL WS-SORTED-EOF
+008780     IF NOT WS-FIRST-SECTION
+008790         PERFORM 5300-WRITE-SECTION-SUBTOTAL THRU 5300-EXIT
+008800     END-IF
+008810     CLOSE SortedFile.
+008820 5000-EXIT.
+008830     EXIT.
+008840
+008850*----------------------------------------------------------------
+008860* 5100-READ-SORTED-RECORD -- READ ONE SORTED RECORD.
+008870*----------------------------------------------------------------
+008880 5100-READ-SORTED-RECORD.
+008890     READ SortedFile INTO WS-SORTED-RECORD
+008900         AT END
+008910             SET WS-SORTED-EOF TO TRUE
+008920             GO TO 5100-EXIT
+008930     END-READ.
+008940 5100-EXIT.
+008950     EXIT.
+008960
+008970*----------------------------------------------------------------
+008980* 5200-PROCESS-SORTED-RECORD -- ON A CHANGE OF CLASS SECTION,
+008990*     PRINT THE SUBTOTAL FOR THE SECTION JUST FINISHED, THEN
+009000*     PRINT THE DETAIL LINE AND ROLL THE TOTALS FOR THIS RECORD.
+009010*----------------------------------------------------------------
+009020 5200-PROCESS-SORTED-RECORD.
+009030     IF WS-FIRST-SECTION
+009040         SET WS-NOT-FIRST-SECTION TO TRUE
+009050         MOVE WS-SO-ClassSection TO WS-PriorSection
+009060         PERFORM 5400-WRITE-SECTION-HEADER THRU 5400-EXIT
+009070     END-IF
+009080     IF WS-SO-ClassSection NOT = WS-PriorSection
+009090         PERFORM 5300-WRITE-SECTION-SUBTOTAL THRU 5300-EXIT
+009100         MOVE WS-SO-ClassSection TO WS-PriorSection
+009110         PERFORM 5400-WRITE-SECTION-HEADER THRU 5400-EXIT
+009120     END-IF
+009130     ADD 1 TO WS-SectionCount
+009140     ADD 1 TO WS-StudentCount
+009150     COMPUTE WS-SectionQualityPoints = WS-SectionQualityPoints
+009160         + (WS-SO-StudentGrade * WS-SO-CreditHours)
+009170     ADD WS-SO-CreditHours TO WS-SectionCreditHours
+009180     COMPUTE WS-TotalQualityPoints = WS-TotalQualityPoints
+009190         + (WS-SO-StudentGrade * WS-SO-CreditHours)
+009200     ADD WS-SO-CreditHours TO WS-TotalCreditHours
+009210     PERFORM 5250-TALLY-GRADE-DISTRIBUTION THRU 5250-EXIT
+009220     PERFORM 5500-WRITE-DETAIL-LINE THRU 5500-EXIT
+009230     PERFORM 5100-READ-SORTED-RECORD THRU 5100-EXIT.
+009240 5200-EXIT.
+009250     EXIT.
+009260
+009270*----------------------------------------------------------------
+009280* 5250-TALLY-GRADE-DISTRIBUTION -- BUCKET THIS STUDENT'S GRADE
+009290*     INTO THE A/B/C/D/F HISTOGRAM AND ROLL THE SHOP-WIDE HIGH
+009300*     AND LOW GRADE SEEN SO FAR.
+009310*----------------------------------------------------------------
+009320 5250-TALLY-GRADE-DISTRIBUTION.
+009330     IF WS-SO-StudentGrade >= 90
+009340         ADD 1 TO WS-GradeA-Count
+009350     ELSE
+009360         IF WS-SO-StudentGrade >= 80
+009370             ADD 1 TO WS-GradeB-Count
+009380         ELSE
+009390             IF WS-SO-StudentGrade >= 70
+009400                 ADD 1 TO WS-GradeC-Count
+009410             ELSE
+009420                 IF WS-SO-StudentGrade >= 60
+009430                     ADD 1 TO WS-GradeD-Count
+009440                 ELSE
+009450                     ADD 1 TO WS-GradeF-Count
+009460                 END-IF
+009470             END-IF
+009480         END-IF
+009490     END-IF
+009500     IF WS-SO-StudentGrade > WS-HighGrade
+009510         MOVE WS-SO-StudentGrade TO WS-HighGrade
+009520     END-IF
+009530     IF WS-SO-StudentGrade < WS-LowGrade
+009540         MOVE WS-SO-StudentGrade TO WS-LowGrade
+009550     END-IF.
+009560 5250-EXIT.
+009570     EXIT.
+009580
+009590*----------------------------------------------------------------
+009600* 5300-WRITE-SECTION-SUBTOTAL -- PRINT THE STUDENT COUNT AND
+009610*     AVERAGE FOR THE SECTION JUST FINISHED AND RESET THE
+009620*     SECTION ACCUMULATORS.
+009630*----------------------------------------------------------------
+009640 5300-WRITE-SECTION-SUBTOTAL.
+009650     IF WS-SectionCreditHours > 0
+009660         COMPUTE WS-SectionAverage
+009670             = WS-SectionQualityPoints / WS-SectionCreditHours
+009680     ELSE
+009690         MOVE 0 TO WS-SectionAverage
+009700     END-IF
+009710     MOVE WS-SectionCount TO RT-COUNT
+009720     MOVE WS-SectionAverage TO RT-AVERAGE
+009730     WRITE REPORT-LINE FROM WS-REPORT-SECTION-TOTAL-LINE
+009740     MOVE 0 TO WS-SectionCount
+009750     MOVE 0 TO WS-SectionQualityPoints
+009760     MOVE 0 TO WS-SectionCreditHours.
+009770 5300-EXIT.
+009780     EXIT.
+009790
+009800*----------------------------------------------------------------
+009810* 5400-WRITE-SECTION-HEADER -- PRINT THE HEADER LINE THAT
+009820*     STARTS EACH NEW CLASS SECTION.
+009830*----------------------------------------------------------------
+009840 5400-WRITE-SECTION-HEADER.
+009850     MOVE WS-PriorSection TO RH-ClassSection
+009860     WRITE REPORT-LINE FROM WS-REPORT-SECTION-HEADER-LINE.
+009870 5400-EXIT.
+009880     EXIT.
+009890
+009900*----------------------------------------------------------------
+009910* 5500-WRITE-DETAIL-LINE -- PRINT ONE LINE ON THE GRADE REPORT
+009920*     FOR A STUDENT IN THE SECTION CURRENTLY BEING PROCESSED.
+009930*----------------------------------------------------------------
+009940 5500-WRITE-DETAIL-LINE.
+009950     MOVE SPACES TO WS-REPORT-DETAIL-LINE
+009960     MOVE WS-SO-ClassSection TO RD-ClassSection
+009970     MOVE WS-SO-StudentID TO RD-StudentID
+009980     MOVE WS-SO-StudentName TO RD-StudentName
+009990     MOVE WS-SO-StudentGrade TO RD-StudentGrade
+010000     WRITE REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+010010 5500-EXIT.
+010020     EXIT.
+010030
+010040*----------------------------------------------------------------
+010050* 6000-STUDENT-LOOKUP -- IF AN OPERATOR HAS DROPPED A LOOKUP
+010060*     PARAMETER CARD BEHIND THE ROSTER, PULL THAT ONE STUDENT
+010070*     DIRECTLY BY KEY INSTEAD OF SCANNING THE WHOLE FILE, AND
+010080*     APPLY A GRADE CORRECTION IF ONE WAS PUNCHED.
+010090*----------------------------------------------------------------
+010100 6000-STUDENT-LOOKUP.
+010110     CLOSE StudentFile
+010120     OPEN INPUT LookupFile
+010130     READ LookupFile INTO WS-LOOKUP-RECORD
+010140         AT END
+010150             SET WS-LOOKUP-EOF TO TRUE
+010160     END-READ
+010170     IF NOT WS-LOOKUP-EOF
+010180         OPEN I-O StudentFile
+010190         PERFORM 6100-APPLY-LOOKUP-REQUEST THRU 6100-EXIT
+010200         CLOSE StudentFile
+010210     END-IF
+010220     CLOSE LookupFile.
+010230 6000-EXIT.
+010240     EXIT.
+010250
+010260*----------------------------------------------------------------
+010270* 6100-APPLY-LOOKUP-REQUEST -- KEYED READ FOR ONE StudentID,
+010280*     WITH AN OPTIONAL REWRITE WHEN A NEW GRADE WAS SUPPLIED.  A
+010290*     GRADE OF EXACTLY ZERO IS A VALID CORRECTION, SO WHETHER ONE
+010300*     WAS PUNCHED AT ALL IS DRIVEN OFF LK-GRADE-PRESENT RATHER
+010310*     THAN TESTING LK-NewGrade FOR A NONZERO VALUE.
+010320*----------------------------------------------------------------
+010330 6100-APPLY-LOOKUP-REQUEST.
+010340     MOVE WS-LK-StudentID TO StudentID
+010350     READ StudentFile
+010360         INVALID KEY
+010370             DISPLAY "Lookup: Student ID " StudentID " not found"
+010380         NOT INVALID KEY
+010390             DISPLAY "Lookup: " StudentName " Grade " StudentGrade
+010400             IF WS-LK-GRADE-SUPPLIED
+010410                 MOVE WS-LK-NewGrade TO StudentGrade
+010420                 REWRITE StudentRecord
+010430                     INVALID KEY
+010440                         DISPLAY "Lookup: update failed for "
+010450                             StudentID
+010460                 END-REWRITE
+010470             END-IF
+010480     END-READ.
+010490 6100-EXIT.
+010500     EXIT.
+010510
+010520*----------------------------------------------------------------
+010530* 7000-COMPUTE-GRAND-AVERAGE -- ROLL UP THE SHOP-WIDE AVERAGE
+010540*     GRADE NOW THAT ALL SECTIONS HAVE BEEN PROCESSED, FOLDING
+010550*     IN ANY PRIOR SEGMENTS' TOTALS CARRIED FORWARD FROM A
+010560*     CHECKPOINT.
+010570*----------------------------------------------------------------
+010580 7000-COMPUTE-GRAND-AVERAGE.
+010590     ADD WS-CKPT-StudentCount TO WS-StudentCount
+010600     ADD WS-CKPT-QualityPoints TO WS-TotalQualityPoints
+010610     ADD WS-CKPT-CreditHours TO WS-TotalCreditHours
+010620     ADD WS-CKPT-RejectCount TO WS-RejectCount
+010630     ADD WS-CKPT-DuplicateCount TO WS-DuplicateCount
+010640     ADD WS-CKPT-GradeA-Count TO WS-GradeA-Count
+010650     ADD WS-CKPT-GradeB-Count TO WS-GradeB-Count
+010660     ADD WS-CKPT-GradeC-Count TO WS-GradeC-Count
+010670     ADD WS-CKPT-GradeD-Count TO WS-GradeD-Count
+010680     ADD WS-CKPT-GradeF-Count TO WS-GradeF-Count
+010690     IF WS-CKPT-HighGrade > WS-HighGrade
+010700         MOVE WS-CKPT-HighGrade TO WS-HighGrade
+010710     END-IF
+010720     IF WS-CKPT-LowGrade < WS-LowGrade
+010730         MOVE WS-CKPT-LowGrade TO WS-LowGrade
+010740     END-IF
+010750     IF WS-TotalCreditHours > 0
+010760         COMPUTE WS-AverageGrade
+010770             = WS-TotalQualityPoints / WS-TotalCreditHours
+010780     ELSE
+010790         MOVE 0 TO WS-AverageGrade
+010800     END-IF.
+010810 7000-EXIT.
+010820     EXIT.
+010830
+010840*----------------------------------------------------------------
+010850* 7500-WRITE-EXTRACT-FEED -- REREAD THE SORTED ROSTER AND WRITE A
+010860*     FIXED-FORMAT EXTRACT RECORD PER STUDENT (STUDENT ID, NAME,
+010870*     THAT STUDENT'S OWN GRADE) FOR THE REGISTRAR'S SYSTEM TO
+010880*     PICK UP.  SortedFile ONLY EVER HOLDS THE CURRENT SEGMENT'S
+010890*     RECORDS, SO ON A RESTART ExtractFile IS OPENED EXTEND
+010900*     RATHER THAN OUTPUT -- OTHERWISE THE FEED WOULD END UP WITH
+010910*     ONLY THE FINAL SEGMENT'S STUDENTS INSTEAD OF THE WHOLE RUN.
+010920*----------------------------------------------------------------
+010930 7500-WRITE-EXTRACT-FEED.
+010940     MOVE "N" TO WS-SORTED-EOF-SW
+010950     OPEN INPUT SortedFile
+010960     IF WS-RESTARTING
+010970         OPEN EXTEND ExtractFile
+010980     ELSE
+010990         OPEN OUTPUT ExtractFile
+011000     END-IF
+011010     PERFORM 5100-READ-SORTED-RECORD THRU 5100-EXIT
+011020     PERFORM 7600-WRITE-EXTRACT-RECORD THRU 7600-EXIT
+011030         UNTIL WS-SORTED-EOF
+011040     CLOSE SortedFile
+011050     CLOSE ExtractFile.
+011060 7500-EXIT.
+011070     EXIT.
+011080
+011090*----------------------------------------------------------------
+011100* 7600-WRITE-EXTRACT-RECORD -- MOVE ONE SORTED STUDENT INTO THE
+011110*     EXTRACT LAYOUT AND WRITE IT, THEN READ THE NEXT ONE.  THE
+011120*     AVERAGE-TO-DATE FIELD CARRIES THAT STUDENT'S OWN GRADE, NOT
+011130*     THE SHOP-WIDE GRAND AVERAGE, SO EACH ROW IS DISTINGUISHABLE.
+011140*----------------------------------------------------------------
+011150 7600-WRITE-EXTRACT-RECORD.
+011160     MOVE WS-SO-StudentID TO EX-StudentID
+011170     MOVE WS-SO-StudentName TO EX-StudentName
+011180     MOVE WS-SO-StudentGrade TO EX-AverageToDate
+011190     WRITE EXTRACT-RECORD
+011200     PERFORM 5100-READ-SORTED-RECORD THRU 5100-EXIT.
+011210 7600-EXIT.
+011220     EXIT.
+011230
+011240*----------------------------------------------------------------
+011250* 8000-WRITE-RUN-HISTORY -- APPEND A DATED HISTORY RECORD TO THE
+011260*     CUMULATIVE HISTORY FILE SO THIS RUN CAN BE COMPARED AGAINST
+011270*     PAST RUNS FOR TREND REPORTING.
+011280*----------------------------------------------------------------
+011290 8000-WRITE-RUN-HISTORY.
+011300     ACCEPT WS-RunDate FROM DATE YYYYMMDD
+011310     MOVE WS-RunDate TO HY-RunDate
+011320     MOVE WS-StudentCount TO HY-StudentCount
+011330     MOVE WS-AverageGrade TO HY-AverageGrade
+011340     OPEN EXTEND HistoryFile
+011350     WRITE HISTORY-RECORD
+011360     CLOSE HistoryFile.
+011370 8000-EXIT.
+011380     EXIT.
+011390
+011400*----------------------------------------------------------------
+011410* 9000-FINALIZE-RUN -- PRINT THE GRAND TOTAL SUMMARY LINES AND
+011420*     CLOSE UP THE RUN.
+011430*----------------------------------------------------------------
+011440 9000-FINALIZE-RUN.
+011450     MOVE WS-StudentCount TO RC-VALUE
+011460     WRITE REPORT-LINE FROM WS-REPORT-COUNT-LINE
+011470     MOVE WS-AverageGrade TO RA-VALUE
+011480     WRITE REPORT-LINE FROM WS-REPORT-AVERAGE-LINE
+011490     IF WS-LowGrade = 999
+011500         MOVE 0 TO WS-LowGrade
+011510     END-IF
+011520     MOVE WS-GradeA-Count TO RG-COUNT-A
+011530     MOVE WS-GradeB-Count TO RG-COUNT-B
+011540     MOVE WS-GradeC-Count TO RG-COUNT-C
+011550     MOVE WS-GradeD-Count TO RG-COUNT-D
+011560     MOVE WS-GradeF-Count TO RG-COUNT-F
+011570     WRITE REPORT-LINE FROM WS-REPORT-DISTRIBUTION-LINE
+011580     MOVE WS-HighGrade TO RM-HIGH-VALUE
+011590     MOVE WS-LowGrade TO RM-LOW-VALUE
+011600     WRITE REPORT-LINE FROM WS-REPORT-MINMAX-LINE
+011610     DISPLAY "Total Students: " WS-StudentCount
+011620     DISPLAY "Average GPA: " WS-AverageGrade
+011630     DISPLAY "Rejected Records: " WS-RejectCount
+011640     DISPLAY "High Grade: " WS-HighGrade
+011650     DISPLAY "Low Grade: " WS-LowGrade
+011660     DISPLAY "Duplicate Student IDs: " WS-DuplicateCount
+011670     OPEN OUTPUT CheckpointFile
+011680     CLOSE CheckpointFile
+011690     CLOSE RejectFile
+011700     CLOSE ReportFile.
+011710 9000-EXIT.
+011720     EXIT.
+011730
+011740 END PROGRAM HelloWorld.
